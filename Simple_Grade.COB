@@ -1,29 +1,268 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. GradeCalculator.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. IBM-PC.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 SCORE PIC 999.
-01 GRADE PIC X.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter your score: " WITH NO ADVANCING.
-    ACCEPT SCORE.
-
-    IF SCORE >= 90
-        MOVE "A" TO GRADE
-    ELSE IF SCORE >= 80
-        MOVE "B" TO GRADE
-    ELSE IF SCORE >= 70
-        MOVE "C" TO GRADE
-    ELSE IF SCORE >= 60
-        MOVE "D" TO GRADE
-    ELSE
-        MOVE "F" TO GRADE.
-
-    DISPLAY "Your grade is: " GRADE.
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GradeCalculator.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-PC.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GradesFile ASSIGN TO WS-GRADES-FILE-NAME
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS GR-Key
+        FILE STATUS IS WS-GRADES-STATUS.
+
+    SELECT RosterScores ASSIGN TO ROSTERDD
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ROSTER-STATUS.
+
+    SELECT AuditLog ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD GradesFile.
+COPY GRADEREC.
+
+FD RosterScores.
+01 RosterScoreLine       PIC X(30).
+
+FD AuditLog.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-GRADES-FILE-NAME PIC X(50) VALUE "GRADES.DAT".
+01 StudentNumber       PIC X(10).
+01 SCORE PIC 999.
+01 GRADE PIC X.
+01 WS-MODE-CHOICE      PIC X.
+01 WS-ROSTER-EOF       PIC X VALUE 'N'.
+
+01 WS-DIST-COUNT-A PIC 9(5) VALUE 0.
+01 WS-DIST-COUNT-B PIC 9(5) VALUE 0.
+01 WS-DIST-COUNT-C PIC 9(5) VALUE 0.
+01 WS-DIST-COUNT-D PIC 9(5) VALUE 0.
+01 WS-DIST-COUNT-F PIC 9(5) VALUE 0.
+01 WS-DIST-TOTAL-SCORE PIC 9(8) VALUE 0.
+01 WS-DIST-TOTAL-COUNT PIC 9(5) VALUE 0.
+01 WS-CLASS-AVERAGE    PIC 999V99 VALUE 0.
+
+01 WS-HOMEWORK-SCORE  PIC 999.
+01 WS-MIDTERM-SCORE   PIC 999.
+01 WS-FINAL-SCORE     PIC 999.
+01 WS-HOMEWORK-WEIGHT PIC 999.
+01 WS-MIDTERM-WEIGHT  PIC 999.
+01 WS-FINAL-WEIGHT    PIC 999.
+01 WS-WEIGHT-TOTAL    PIC 999.
+01 WS-WEIGHTS-VALID   PIC X VALUE 'Y'.
+
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-GRADES-STATUS==.
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-ROSTER-STATUS==.
+
+01 WS-AUDIT-DATE   PIC 9(8).
+01 WS-AUDIT-TIME   PIC 9(8).
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-AUDIT-STATUS==.
+
+PROCEDURE DIVISION.
+    OPEN I-O GradesFile
+    IF WS-GRADES-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT GradesFile
+        CLOSE GradesFile
+        OPEN I-O GradesFile
+    END-IF
+    IF NOT WS-GRADES-STATUS-OK
+        DISPLAY "GradeCalculator: error opening grades file, status = "
+            WS-GRADES-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM OpenAuditLog
+
+    DISPLAY "1. Enter a single score"
+    DISPLAY "2. Batch-grade a roster file"
+    DISPLAY "Enter your choice: " WITH NO ADVANCING
+    ACCEPT WS-MODE-CHOICE
+
+    EVALUATE WS-MODE-CHOICE
+        WHEN '2'
+            PERFORM BatchGradeRoster
+        WHEN OTHER
+            PERFORM GradeSingleStudent
+    END-EVALUATE
+
+    CLOSE GradesFile.
+    CLOSE AuditLog.
+    STOP RUN.
+
+OpenAuditLog.
+    OPEN EXTEND AuditLog.
+    IF WS-AUDIT-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT AuditLog
+        CLOSE AuditLog
+        OPEN EXTEND AuditLog
+    END-IF
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "GradeCalculator: error opening audit log, status = "
+            WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+WriteAuditRecord.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME FROM TIME.
+    STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AL-Timestamp.
+    MOVE "GradeCalc" TO AL-Program-Id.
+    MOVE "GRADE" TO AL-Action.
+    MOVE StudentNumber TO AL-Key-Field.
+    WRITE AuditLogRecord.
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "GradeCalculator: error writing audit record, status = "
+            WS-AUDIT-STATUS
+    END-IF.
+
+GradeSingleStudent.
+    DISPLAY "Enter student number: " WITH NO ADVANCING.
+    ACCEPT StudentNumber.
+
+    DISPLAY "Enter homework score: " WITH NO ADVANCING.
+    ACCEPT WS-HOMEWORK-SCORE.
+    DISPLAY "Enter homework weight (pct): " WITH NO ADVANCING.
+    ACCEPT WS-HOMEWORK-WEIGHT.
+
+    DISPLAY "Enter midterm score: " WITH NO ADVANCING.
+    ACCEPT WS-MIDTERM-SCORE.
+    DISPLAY "Enter midterm weight (pct): " WITH NO ADVANCING.
+    ACCEPT WS-MIDTERM-WEIGHT.
+
+    DISPLAY "Enter final exam score: " WITH NO ADVANCING.
+    ACCEPT WS-FINAL-SCORE.
+    DISPLAY "Enter final exam weight (pct): " WITH NO ADVANCING.
+    ACCEPT WS-FINAL-WEIGHT.
+
+    MOVE 'Y' TO WS-WEIGHTS-VALID
+    PERFORM ValidateWeights
+    IF WS-WEIGHTS-VALID = 'Y'
+        PERFORM ComputeCompositeScore
+        PERFORM DetermineGrade
+
+        DISPLAY "Composite score: " SCORE
+        DISPLAY "Your grade is: " GRADE
+
+        PERFORM SaveGradeRecord
+    END-IF.
+
+ValidateWeights.
+    COMPUTE WS-WEIGHT-TOTAL =
+        WS-HOMEWORK-WEIGHT + WS-MIDTERM-WEIGHT + WS-FINAL-WEIGHT
+    IF WS-WEIGHT-TOTAL NOT = 100
+        DISPLAY "Weights must total 100 (entered " WS-WEIGHT-TOTAL
+            "). Score not saved."
+        MOVE 'N' TO WS-WEIGHTS-VALID
+    END-IF.
+
+ComputeCompositeScore.
+    COMPUTE SCORE ROUNDED =
+        (WS-HOMEWORK-SCORE * WS-HOMEWORK-WEIGHT
+         + WS-MIDTERM-SCORE * WS-MIDTERM-WEIGHT
+         + WS-FINAL-SCORE * WS-FINAL-WEIGHT) / 100
+        ON SIZE ERROR
+            DISPLAY "Composite score computation overflowed; capping at 999."
+            MOVE 999 TO SCORE
+    END-COMPUTE.
+
+BatchGradeRoster.
+    OPEN INPUT RosterScores
+    IF WS-ROSTER-STATUS-FILE-NOT-FOUND
+        DISPLAY "Roster file not found. Check the ROSTERDD "
+            "environment variable / DD statement."
+        MOVE 16 TO RETURN-CODE
+        EXIT PARAGRAPH
+    END-IF
+    IF NOT WS-ROSTER-STATUS-OK
+        DISPLAY "GradeCalculator: error opening roster file, status = "
+            WS-ROSTER-STATUS
+        MOVE 16 TO RETURN-CODE
+        EXIT PARAGRAPH
+    END-IF
+
+    PERFORM UNTIL WS-ROSTER-EOF = 'Y'
+        READ RosterScores
+            AT END
+                MOVE 'Y' TO WS-ROSTER-EOF
+            NOT AT END
+                PERFORM GradeRosterLine
+        END-READ
+    END-PERFORM
+    CLOSE RosterScores
+
+    PERFORM PrintGradeDistribution.
+
+GradeRosterLine.
+    UNSTRING RosterScoreLine DELIMITED BY ","
+        INTO StudentNumber, SCORE
+    END-UNSTRING
+
+    PERFORM DetermineGrade
+    PERFORM SaveGradeRecord
+    PERFORM AccumulateGradeStats.
+
+DetermineGrade.
+    IF SCORE >= 90
+        MOVE "A" TO GRADE
+    ELSE IF SCORE >= 80
+        MOVE "B" TO GRADE
+    ELSE IF SCORE >= 70
+        MOVE "C" TO GRADE
+    ELSE IF SCORE >= 60
+        MOVE "D" TO GRADE
+    ELSE
+        MOVE "F" TO GRADE.
+
+AccumulateGradeStats.
+    ADD 1 TO WS-DIST-TOTAL-COUNT
+    ADD SCORE TO WS-DIST-TOTAL-SCORE
+    EVALUATE GRADE
+        WHEN "A" ADD 1 TO WS-DIST-COUNT-A
+        WHEN "B" ADD 1 TO WS-DIST-COUNT-B
+        WHEN "C" ADD 1 TO WS-DIST-COUNT-C
+        WHEN "D" ADD 1 TO WS-DIST-COUNT-D
+        WHEN "F" ADD 1 TO WS-DIST-COUNT-F
+    END-EVALUATE.
+
+PrintGradeDistribution.
+    IF WS-DIST-TOTAL-COUNT > 0
+        COMPUTE WS-CLASS-AVERAGE ROUNDED =
+            WS-DIST-TOTAL-SCORE / WS-DIST-TOTAL-COUNT
+    END-IF
+
+    DISPLAY " ".
+    DISPLAY "Grade Distribution Report".
+    DISPLAY "------------------------------------".
+    DISPLAY "A: " WS-DIST-COUNT-A.
+    DISPLAY "B: " WS-DIST-COUNT-B.
+    DISPLAY "C: " WS-DIST-COUNT-C.
+    DISPLAY "D: " WS-DIST-COUNT-D.
+    DISPLAY "F: " WS-DIST-COUNT-F.
+    DISPLAY "------------------------------------".
+    DISPLAY "Students Graded: " WS-DIST-TOTAL-COUNT.
+    DISPLAY "Class Average: " WS-CLASS-AVERAGE.
+
+SaveGradeRecord.
+    MOVE StudentNumber TO GR-StudentNumber
+    ACCEPT GR-Date FROM DATE YYYYMMDD
+    ACCEPT GR-Time FROM TIME
+    MOVE SCORE         TO GR-Score
+    MOVE GRADE          TO GR-Grade
+
+    WRITE GradeRecord
+        INVALID KEY
+            DISPLAY "Could not save grade record for student "
+                StudentNumber " (duplicate key at this timestamp)."
+        NOT INVALID KEY
+            DISPLAY "Grade record saved for student " StudentNumber
+            PERFORM WriteAuditRecord
+    END-WRITE.
