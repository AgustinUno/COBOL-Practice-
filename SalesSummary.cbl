@@ -0,0 +1,98 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DailySalesSummary.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-PC.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OrderMaster ASSIGN TO "ORDERMST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ORDER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrderMaster.
+COPY ORDERREC.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SWITCH PIC X VALUE 'N'.
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-ORDER-STATUS==.
+
+01 WS-ITEM-TABLE.
+   05 WS-ITEM-ENTRY OCCURS 200 TIMES INDEXED BY WS-ITEM-IDX.
+      10 WS-TBL-ITEM-CODE PIC X(10).
+      10 WS-TBL-UNITS     PIC 9(7).
+      10 WS-TBL-DOLLARS   PIC 9(7)V99.
+01 WS-ITEM-COUNT   PIC 999 VALUE 0.
+01 WS-FOUND-SWITCH PIC X.
+
+01 WS-GRAND-UNITS   PIC 9(8) VALUE 0.
+01 WS-GRAND-DOLLARS PIC 9(8)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+    OPEN INPUT OrderMaster
+    IF WS-ORDER-STATUS-FILE-NOT-FOUND
+        DISPLAY "DailySalesSummary: no orders on file for today."
+        MOVE 4 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF NOT WS-ORDER-STATUS-OK
+        DISPLAY "DailySalesSummary: error opening Order Master, status = "
+            WS-ORDER-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+        READ OrderMaster
+            AT END
+                MOVE 'Y' TO WS-EOF-SWITCH
+            NOT AT END
+                PERFORM AccumulateOrderLine
+        END-READ
+    END-PERFORM
+    CLOSE OrderMaster
+
+    PERFORM PrintSummaryReport
+    STOP RUN.
+
+AccumulateOrderLine.
+    PERFORM FindOrAddItem
+    ADD OM-Quantity  TO WS-TBL-UNITS (WS-ITEM-IDX)
+    ADD OM-TotalCost TO WS-TBL-DOLLARS (WS-ITEM-IDX)
+    ADD OM-Quantity  TO WS-GRAND-UNITS
+    ADD OM-TotalCost TO WS-GRAND-DOLLARS.
+
+FindOrAddItem.
+    MOVE 'N' TO WS-FOUND-SWITCH
+    SET WS-ITEM-IDX TO 1
+    SEARCH WS-ITEM-ENTRY
+        AT END
+            CONTINUE
+        WHEN WS-TBL-ITEM-CODE (WS-ITEM-IDX) = OM-ItemCode
+            MOVE 'Y' TO WS-FOUND-SWITCH
+    END-SEARCH
+
+    IF WS-FOUND-SWITCH = 'N'
+        ADD 1 TO WS-ITEM-COUNT
+        SET WS-ITEM-IDX TO WS-ITEM-COUNT
+        MOVE OM-ItemCode TO WS-TBL-ITEM-CODE (WS-ITEM-IDX)
+        MOVE 0 TO WS-TBL-UNITS (WS-ITEM-IDX)
+        MOVE 0 TO WS-TBL-DOLLARS (WS-ITEM-IDX)
+    END-IF.
+
+PrintSummaryReport.
+    DISPLAY " ".
+    DISPLAY "Daily Sales Summary".
+    DISPLAY "----------------------------------------------------".
+    DISPLAY "Item Code       Units Sold       Dollars Sold".
+    DISPLAY "----------------------------------------------------".
+    PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+            UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+        DISPLAY WS-TBL-ITEM-CODE (WS-ITEM-IDX) "      "
+            WS-TBL-UNITS (WS-ITEM-IDX) "        "
+            WS-TBL-DOLLARS (WS-ITEM-IDX)
+    END-PERFORM
+    DISPLAY "----------------------------------------------------".
+    DISPLAY "Grand Total     " WS-GRAND-UNITS "        " WS-GRAND-DOLLARS.
