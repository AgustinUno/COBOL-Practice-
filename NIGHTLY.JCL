@@ -0,0 +1,43 @@
+//NIGHTLY  JOB (ACCT),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch window: roster report, grade batch run, and
+//* the daily sales summary, in that order. Each downstream step
+//* is bypassed if an earlier step returned a severe (RC>=8)
+//* condition code, so a roster or grading failure stops the
+//* rest of the stream instead of running against bad/partial
+//* data.
+//*--------------------------------------------------------------*
+//*
+//* StudentInfoProgram's StudentFile is not DD/env-driven yet -- its
+//* SELECT is ASSIGN TO the working-storage item FileName, which the
+//* program itself ACCEPTs from SYSIN (the "STUDENT.DAT" line below).
+//* GradesFile is likewise not DD-driven: both StudentInfoProgram and
+//* GradeCalculator hardcode it to the literal "GRADES.DAT" in the run's
+//* working directory. Neither gets a DD card here -- a DD statement
+//* naming a dataset those SELECTs never read from would just be
+//* misleading. Only Reader/RosterScores use the JCL-DD-name convention
+//* (SELECT ... ASSIGN TO <bare-name>) today; putting StudentFile and
+//* GradesFile on that same footing is follow-up work, not part of this
+//* job stream.
+//STEP010  EXEC PGM=StudentInfoProgram
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+STUDENT.DAT
+5
+7
+/*
+//*
+//* -- Grade batch run: bypassed if the roster step above abended
+//*    or returned a severe condition code.
+//STEP020  EXEC PGM=GradeCalculator,COND=(8,GE,STEP010)
+//ROSTERDD DD DSN=PROD.ROSTER.SCORES,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+2
+/*
+//*
+//* -- Daily sales summary: bypassed if either prior step failed.
+//STEP030  EXEC PGM=DailySalesSummary,COND=((8,GE,STEP010),(8,GE,STEP020))
+//SYSOUT   DD SYSOUT=*
+//*
