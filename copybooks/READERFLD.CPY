@@ -0,0 +1,7 @@
+      *> Delimited (CSV) layout of a transaction extract record read
+      *> by READER. Populated via UNSTRING of InputString.
+       01  WS-TRANSACTION-FIELDS.
+           05  WS-TXN-ID              PIC X(10).
+           05  WS-TXN-ACCOUNT         PIC X(10).
+           05  WS-TXN-AMOUNT          PIC X(10).
+           05  WS-TXN-DATE            PIC X(8).
