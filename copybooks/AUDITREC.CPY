@@ -0,0 +1,9 @@
+      *> Shared audit-log record. Every program in the suite appends
+      *> one of these to AUDITLOG.DAT whenever it writes/updates/
+      *> deletes data, so the day's transactions can be reconstructed
+      *> across the whole batch suite.
+       01  AuditLogRecord.
+           05  AL-Timestamp               PIC 9(16).
+           05  AL-Program-Id              PIC X(20).
+           05  AL-Action                  PIC X(10).
+           05  AL-Key-Field               PIC X(20).
