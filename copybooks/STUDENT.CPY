@@ -0,0 +1,4 @@
+      *> Shared student master record, keyed by StudentNumber.
+       01  StudentRecord.
+           05  StudentName            PIC X(50).
+           05  StudentNumber          PIC X(10).
