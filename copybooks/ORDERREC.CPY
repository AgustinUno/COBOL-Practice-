@@ -0,0 +1,10 @@
+      *> Order Master record — one detail line per item ordered.
+      *> Multiple lines share the same OM-OrderNumber.
+       01  OrderRecord.
+           05  OM-OrderNumber         PIC 9(16).
+           05  OM-OrderDate           PIC 9(8).
+           05  OM-LineNumber          PIC 99.
+           05  OM-ItemCode            PIC X(10).
+           05  OM-Quantity            PIC 999.
+           05  OM-Price               PIC 999V99.
+           05  OM-TotalCost           PIC 9(6)V99.
