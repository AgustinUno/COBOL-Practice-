@@ -0,0 +1,6 @@
+      *> Item Master record, keyed by IM-ItemCode. Maintained outside
+      *> OrderingSystem; OrderingSystem only reads it.
+       01  ItemMasterRecord.
+           05  IM-ItemCode            PIC X(10).
+           05  IM-Description         PIC X(30).
+           05  IM-Price               PIC 999V99.
