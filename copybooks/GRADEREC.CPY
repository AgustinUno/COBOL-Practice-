@@ -0,0 +1,16 @@
+      *> Shared student-grade record. One record per grading event
+      *> (not one record per student) so a student's full grade
+      *> history is retained across runs instead of the latest score
+      *> overwriting the previous one. GR-Key is the RECORD KEY:
+      *> StudentNumber plus the date/time the grade was recorded,
+      *> which keeps entries for one student ordered and unique.
+      *> Used by GradeCalculator (writes it) and StudentInfoProgram
+      *> (reads it for the transcript report, walking all entries for
+      *> a given GR-StudentNumber via START/READ NEXT).
+       01  GradeRecord.
+           05  GR-Key.
+               10  GR-StudentNumber       PIC X(10).
+               10  GR-Date                PIC 9(8).
+               10  GR-Time                PIC 9(8).
+           05  GR-Score                   PIC 999.
+           05  GR-Grade                   PIC X.
