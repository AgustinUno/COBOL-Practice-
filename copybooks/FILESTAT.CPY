@@ -0,0 +1,10 @@
+      *> Generic FILE STATUS field with standard 88-level conditions.
+      *> Bring into a program with pseudo-text replacement, e.g.:
+      *>     COPY FILESTAT REPLACING ==:FS:== BY ==WS-STUDENT-STATUS==.
+       01  :FS:                       PIC XX.
+           88  :FS:-OK                     VALUE '00'.
+           88  :FS:-DUPLICATE-KEY          VALUE '22'.
+           88  :FS:-NOT-FOUND              VALUE '23'.
+           88  :FS:-END-OF-FILE            VALUE '10'.
+           88  :FS:-FILE-NOT-FOUND         VALUE '35'.
+           88  :FS:-PERMANENT-ERROR        VALUE '30' '37' '41' '42' '46' '47' '48' '49'.
