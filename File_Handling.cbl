@@ -1,67 +1,345 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. StudentInfoProgram.
-DATA DIVISION.
-FILE SECTION.
-FD StudentFile.
-01 StudentRecord.
-   05 StudentName     PIC X(50).
-   05 StudentNumber   PIC X(10).
-
-WORKING-STORAGE SECTION.
-01 FileName          PIC X(50).
-01 Choice            PIC X.
-01 EndOfFile         PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter the filename for the text file: ".
-    ACCEPT FileName.
-
-    OPEN OUTPUT StudentFile
-        FILE NAME IS FileName.
-
-    PERFORM UNTIL EndOfFile = 'Y'
-        DISPLAY "1. Add Student Info".
-        DISPLAY "2. View List".
-        DISPLAY "3. Exit".
-        DISPLAY "Enter your choice: ".
-        ACCEPT Choice.
-
-        EVALUATE Choice
-            WHEN '1'
-                PERFORM AddStudentInfo
-            WHEN '2'
-                PERFORM ViewList
-            WHEN '3'
-                MOVE 'Y' TO EndOfFile
-            WHEN OTHER
-                DISPLAY "Invalid choice. Please try again."
-        END-EVALUATE.
-    END-PERFORM.
-
-    CLOSE StudentFile.
-    STOP RUN.
-
-AddStudentInfo.
-    DISPLAY "Enter student name: ".
-    ACCEPT StudentName.
-    DISPLAY "Enter student number: ".
-    ACCEPT StudentNumber.
-
-    WRITE StudentRecord FROM StudentName AFTER ADVANCING 1
-    WRITE StudentRecord FROM StudentNumber AFTER ADVANCING 1.
-    DISPLAY "Student information added successfully.".
-
-ViewList.
-    DISPLAY "Student List:".
-    DISPLAY "--------------------------------------".
-    OPEN INPUT StudentFile.
-    PERFORM UNTIL EndOfFile = 'Y'
-        READ StudentFile
-            AT END
-                MOVE 'Y' TO EndOfFile
-            NOT AT END
-                DISPLAY "Name: " StudentName " Number: " StudentNumber
-        END-READ.
-    END-PERFORM.
-
-    CLOSE StudentFile.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StudentInfoProgram.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentFile ASSIGN TO FileName
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS StudentNumber
+        FILE STATUS IS WS-STUDENT-STATUS.
+
+    SELECT GradesFile ASSIGN TO WS-GRADES-FILE-NAME
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS GR-Key
+        FILE STATUS IS WS-GRADES-STATUS.
+
+    SELECT AuditLog ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD StudentFile.
+COPY STUDENT.
+
+FD GradesFile.
+COPY GRADEREC.
+
+FD AuditLog.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 FileName          PIC X(50).
+01 Choice            PIC X.
+01 EndOfFile         PIC X VALUE 'N'.
+01 WS-EOF-SWITCH     PIC X VALUE 'N'.
+
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-STUDENT-STATUS==.
+
+01 WS-SEARCH-NUMBER  PIC X(10).
+
+01 WS-REPORT-DATE.
+   05 WS-REPORT-YYYY  PIC 9(4).
+   05 WS-REPORT-MM    PIC 9(2).
+   05 WS-REPORT-DD    PIC 9(2).
+01 WS-REPORT-DATE-DISPLAY PIC 9(2)/9(2)/9(4).
+01 WS-LINES-PER-PAGE PIC 99  VALUE 20.
+01 WS-LINE-COUNT     PIC 99  VALUE 0.
+01 WS-PAGE-COUNT     PIC 999 VALUE 0.
+01 WS-TOTAL-STUDENTS PIC 9(5) VALUE 0.
+
+01 WS-GRADES-FILE-NAME PIC X(50) VALUE "GRADES.DAT".
+01 WS-GRADES-OPENED    PIC X VALUE 'N'.
+01 WS-GRADES-AVAILABLE PIC X VALUE 'N'.
+01 WS-GRADES-EOF       PIC X VALUE 'N'.
+01 WS-TRANSCRIPT-COUNT PIC 9(5) VALUE 0.
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-GRADES-STATUS==.
+
+01 WS-AUDIT-ACTION     PIC X(10).
+01 WS-AUDIT-KEY        PIC X(20).
+01 WS-AUDIT-DATE       PIC 9(8).
+01 WS-AUDIT-TIME       PIC 9(8).
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-AUDIT-STATUS==.
+
+PROCEDURE DIVISION.
+    DISPLAY "Enter the filename for the text file: ".
+    ACCEPT FileName.
+
+    PERFORM OpenStudentFile.
+    PERFORM OpenAuditLog.
+
+    PERFORM UNTIL EndOfFile = 'Y'
+        DISPLAY "1. Add Student Info"
+        DISPLAY "2. View List"
+        DISPLAY "3. Update Student"
+        DISPLAY "4. Delete Student"
+        DISPLAY "5. Print Roster Report"
+        DISPLAY "6. Print Transcript"
+        DISPLAY "7. Exit"
+        DISPLAY "Enter your choice: "
+        ACCEPT Choice
+
+        EVALUATE Choice
+            WHEN '1'
+                PERFORM AddStudentInfo
+            WHEN '2'
+                PERFORM ViewList
+            WHEN '3'
+                PERFORM UpdateStudentInfo
+            WHEN '4'
+                PERFORM DeleteStudentInfo
+            WHEN '5'
+                PERFORM PrintRosterReport
+            WHEN '6'
+                PERFORM PrintTranscript
+            WHEN '7'
+                MOVE 'Y' TO EndOfFile
+            WHEN OTHER
+                DISPLAY "Invalid choice. Please try again."
+        END-EVALUATE
+    END-PERFORM.
+
+    CLOSE StudentFile.
+    IF WS-GRADES-AVAILABLE = 'Y'
+        CLOSE GradesFile
+    END-IF.
+    CLOSE AuditLog.
+    STOP RUN.
+
+OpenStudentFile.
+    OPEN I-O StudentFile.
+    IF WS-STUDENT-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT StudentFile
+        CLOSE StudentFile
+        OPEN I-O StudentFile
+    END-IF
+    IF NOT WS-STUDENT-STATUS-OK
+        DISPLAY "StudentInfoProgram: error opening student file, status = "
+            WS-STUDENT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+OpenAuditLog.
+    OPEN EXTEND AuditLog.
+    IF WS-AUDIT-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT AuditLog
+        CLOSE AuditLog
+        OPEN EXTEND AuditLog
+    END-IF
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "StudentInfoProgram: error opening audit log, status = "
+            WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+WriteAuditRecord.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME FROM TIME.
+    STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AL-Timestamp.
+    MOVE "StudentInfo" TO AL-Program-Id.
+    MOVE WS-AUDIT-ACTION TO AL-Action.
+    MOVE WS-AUDIT-KEY TO AL-Key-Field.
+    WRITE AuditLogRecord.
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "StudentInfoProgram: error writing audit record, status = "
+            WS-AUDIT-STATUS
+    END-IF.
+
+AddStudentInfo.
+    DISPLAY "Enter student name: ".
+    ACCEPT StudentName.
+    DISPLAY "Enter student number: ".
+    ACCEPT StudentNumber.
+
+    WRITE StudentRecord
+        INVALID KEY
+            IF WS-STUDENT-STATUS-DUPLICATE-KEY
+                DISPLAY "Student number " StudentNumber
+                    " already exists. Record not added."
+            ELSE
+                DISPLAY "Could not add student. Record was not written."
+            END-IF
+        NOT INVALID KEY
+            DISPLAY "Student information added successfully."
+            MOVE "ADD" TO WS-AUDIT-ACTION
+            MOVE StudentNumber TO WS-AUDIT-KEY
+            PERFORM WriteAuditRecord
+    END-WRITE.
+
+UpdateStudentInfo.
+    DISPLAY "Enter student number to update: ".
+    ACCEPT WS-SEARCH-NUMBER.
+    MOVE WS-SEARCH-NUMBER TO StudentNumber.
+
+    READ StudentFile
+        INVALID KEY
+            DISPLAY "Student number not found."
+        NOT INVALID KEY
+            DISPLAY "Enter new student name: "
+            ACCEPT StudentName
+            REWRITE StudentRecord
+                INVALID KEY
+                    DISPLAY "Could not update student record."
+                NOT INVALID KEY
+                    DISPLAY "Student information updated successfully."
+                    MOVE "UPDATE" TO WS-AUDIT-ACTION
+                    MOVE StudentNumber TO WS-AUDIT-KEY
+                    PERFORM WriteAuditRecord
+            END-REWRITE
+    END-READ.
+
+DeleteStudentInfo.
+    DISPLAY "Enter student number to delete: ".
+    ACCEPT WS-SEARCH-NUMBER.
+    MOVE WS-SEARCH-NUMBER TO StudentNumber.
+
+    DELETE StudentFile
+        INVALID KEY
+            DISPLAY "Student number not found."
+        NOT INVALID KEY
+            DISPLAY "Student record deleted successfully."
+            MOVE "DELETE" TO WS-AUDIT-ACTION
+            MOVE WS-SEARCH-NUMBER TO WS-AUDIT-KEY
+            PERFORM WriteAuditRecord
+    END-DELETE.
+
+PrintRosterReport.
+    MOVE 0 TO WS-PAGE-COUNT
+    MOVE 0 TO WS-TOTAL-STUDENTS
+    MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+    ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+    MOVE WS-REPORT-MM   TO WS-REPORT-DATE-DISPLAY (1:2)
+    MOVE WS-REPORT-DD   TO WS-REPORT-DATE-DISPLAY (4:2)
+    MOVE WS-REPORT-YYYY TO WS-REPORT-DATE-DISPLAY (7:4)
+
+    MOVE LOW-VALUES TO StudentNumber
+    MOVE 'N' TO WS-EOF-SWITCH
+
+    START StudentFile KEY IS NOT LESS THAN StudentNumber
+        INVALID KEY
+            MOVE 'Y' TO WS-EOF-SWITCH
+    END-START
+
+    PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+        READ StudentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-EOF-SWITCH
+            NOT AT END
+                IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                    PERFORM PrintRosterHeading
+                END-IF
+                DISPLAY StudentName " " StudentNumber
+                ADD 1 TO WS-LINE-COUNT
+                ADD 1 TO WS-TOTAL-STUDENTS
+        END-READ
+    END-PERFORM
+
+    DISPLAY " "
+    DISPLAY "Total Students: " WS-TOTAL-STUDENTS.
+
+PrintRosterHeading.
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE 0 TO WS-LINE-COUNT
+    DISPLAY " "
+    DISPLAY "Student Roster Report          Date: " WS-REPORT-DATE-DISPLAY
+        "     Page: " WS-PAGE-COUNT
+    DISPLAY "----------------------------------------------------------"
+    DISPLAY "Student Name                                       Number"
+    DISPLAY "----------------------------------------------------------".
+
+OpenGradesFileIfNeeded.
+    IF WS-GRADES-OPENED = 'N'
+        OPEN INPUT GradesFile
+        IF WS-GRADES-STATUS-FILE-NOT-FOUND
+            DISPLAY "No grades have been recorded yet."
+        ELSE
+            IF NOT WS-GRADES-STATUS-OK
+                DISPLAY "StudentInfoProgram: error opening grades file, "
+                    "status = " WS-GRADES-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            ELSE
+                MOVE 'Y' TO WS-GRADES-AVAILABLE
+            END-IF
+        END-IF
+        MOVE 'Y' TO WS-GRADES-OPENED
+    END-IF.
+
+PrintTranscript.
+    PERFORM OpenGradesFileIfNeeded
+
+    DISPLAY "Enter student number for transcript: ".
+    ACCEPT WS-SEARCH-NUMBER.
+    MOVE WS-SEARCH-NUMBER TO StudentNumber.
+
+    READ StudentFile
+        INVALID KEY
+            DISPLAY "Student number not found."
+        NOT INVALID KEY
+            DISPLAY " "
+            DISPLAY "Transcript for: " StudentName " (" StudentNumber ")"
+            DISPLAY "----------------------------------------------------------"
+            IF WS-GRADES-AVAILABLE = 'N'
+                DISPLAY "No recorded grades for this student."
+            ELSE
+                PERFORM PrintTranscriptGradeHistory
+            END-IF
+    END-READ.
+
+PrintTranscriptGradeHistory.
+    MOVE WS-SEARCH-NUMBER TO GR-StudentNumber
+    MOVE LOW-VALUES TO GR-Date
+    MOVE LOW-VALUES TO GR-Time
+    MOVE 0 TO WS-TRANSCRIPT-COUNT
+    MOVE 'N' TO WS-GRADES-EOF
+
+    START GradesFile KEY IS NOT LESS THAN GR-Key
+        INVALID KEY
+            MOVE 'Y' TO WS-GRADES-EOF
+    END-START
+
+    PERFORM UNTIL WS-GRADES-EOF = 'Y'
+        READ GradesFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-GRADES-EOF
+            NOT AT END
+                IF GR-StudentNumber NOT = WS-SEARCH-NUMBER
+                    MOVE 'Y' TO WS-GRADES-EOF
+                ELSE
+                    DISPLAY "Score: " GR-Score "   Grade: " GR-Grade
+                        "   Date: " GR-Date
+                    ADD 1 TO WS-TRANSCRIPT-COUNT
+                END-IF
+        END-READ
+    END-PERFORM
+
+    IF WS-TRANSCRIPT-COUNT = 0
+        DISPLAY "No recorded grades for this student."
+    END-IF.
+
+ViewList.
+    DISPLAY "Student List:".
+    DISPLAY "--------------------------------------".
+    MOVE LOW-VALUES TO StudentNumber.
+    MOVE 'N' TO WS-EOF-SWITCH.
+
+    START StudentFile KEY IS NOT LESS THAN StudentNumber
+        INVALID KEY
+            MOVE 'Y' TO WS-EOF-SWITCH
+    END-START.
+
+    PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+        READ StudentFile NEXT RECORD
+
+            AT END
+                MOVE 'Y' TO WS-EOF-SWITCH
+            NOT AT END
+                DISPLAY "Name: " StudentName " Number: " StudentNumber
+        END-READ
+    END-PERFORM.
