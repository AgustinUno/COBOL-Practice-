@@ -1,31 +1,67 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READER.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT Reader 
-           ASSIGN TO "/home/lloyd/Documents/GitHub/COBOL-Practice-/data.txt".
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Reader.
-       01 InputRecord.
-           05 InputString PIC X(30).
-       
-       WORKING-STORAGE SECTION.
-       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
-       
-       PROCEDURE DIVISION.
-           OPEN INPUT Reader
-           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
-               READ Reader
-               AT END
-                    MOVE 'Y' TO WS-EOF-SWITCH
-               NOT AT END
-                    DISPLAY InputString
-       END-READ
-       END-PERFORM
-       CLOSE Reader
-           STOP RUN.
-       
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. READER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Reader
+    ASSIGN TO READERDD
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-READER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD Reader.
+01 InputRecord.
+    05 InputString PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+01 WS-RECORD-COUNT PIC 9(7) VALUE 0.
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-READER-STATUS==.
+COPY READERFLD.
+
+PROCEDURE DIVISION.
+    OPEN INPUT Reader
+    IF WS-READER-STATUS-FILE-NOT-FOUND
+        DISPLAY "READER: input file not found. Check the READERDD "
+            "environment variable / DD statement."
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF NOT WS-READER-STATUS-OK
+        DISPLAY "READER: error opening input file, status = "
+            WS-READER-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+        READ Reader
+        AT END
+             MOVE 'Y' TO WS-EOF-SWITCH
+        NOT AT END
+             ADD 1 TO WS-RECORD-COUNT
+             PERFORM ParseTransactionRecord
+             PERFORM DisplayTransactionRecord
+    END-READ
+    END-PERFORM
+    DISPLAY "Records read: " WS-RECORD-COUNT
+    CLOSE Reader
+        STOP RUN.
+
+ParseTransactionRecord.
+    MOVE SPACES TO WS-TRANSACTION-FIELDS
+    UNSTRING InputString DELIMITED BY ","
+        INTO WS-TXN-ID, WS-TXN-ACCOUNT, WS-TXN-AMOUNT, WS-TXN-DATE
+    END-UNSTRING.
+
+DisplayTransactionRecord.
+    IF WS-TXN-ID = SPACES OR WS-TXN-ACCOUNT = SPACES
+        DISPLAY "Invalid transaction record: " InputString
+    ELSE
+        DISPLAY "ID: " WS-TXN-ID
+            " Account: " WS-TXN-ACCOUNT
+            " Amount: " WS-TXN-AMOUNT
+            " Date: " WS-TXN-DATE
+    END-IF.
