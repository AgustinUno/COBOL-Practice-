@@ -1,33 +1,253 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. OrderingSystem.
-
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SOURCE-COMPUTER. IBM-PC.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 ITEM-CODE PIC X(10).
-01 QUANTITY PIC 999.
-01 PRICE PIC 999V99.
-01 TOTAL-COST PIC 999V99.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter item code: " WITH NO ADVANCING.
-    ACCEPT ITEM-CODE.
-
-    DISPLAY "Enter quantity: " WITH NO ADVANCING.
-    ACCEPT QUANTITY.
-
-    DISPLAY "Enter price: " WITH NO ADVANCING.
-    ACCEPT PRICE.
-
-    COMPUTE TOTAL-COST = QUANTITY * PRICE.
-
-    DISPLAY "Order Summary:".
-    DISPLAY "Item Code: " ITEM-CODE.
-    DISPLAY "Quantity: " QUANTITY.
-    DISPLAY "Price per item: $" PRICE.
-    DISPLAY "Total Cost: $" TOTAL-COST.
-
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. OrderingSystem.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-PC.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OrderMaster ASSIGN TO "ORDERMST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ORDER-STATUS.
+
+    SELECT ItemMaster ASSIGN TO "ITEMMST.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IM-ItemCode
+        FILE STATUS IS WS-ITEM-STATUS.
+
+    SELECT AuditLog ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrderMaster.
+COPY ORDERREC.
+
+FD ItemMaster.
+COPY ITEMMAST.
+
+FD AuditLog.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 ITEM-CODE PIC X(10).
+01 QUANTITY PIC 999.
+01 PRICE PIC 999V99.
+01 TOTAL-COST PIC 9(6)V99.
+
+01 WS-ORDER-DATE PIC 9(8).
+01 WS-ORDER-TIME PIC 9(6).
+01 WS-ORDER-NUMBER PIC 9(16).
+01 WS-LINE-NUMBER PIC 99 VALUE 0.
+01 WS-ORDER-GRAND-TOTAL PIC 9(6)V99 VALUE 0.
+01 WS-MORE-ITEMS PIC X VALUE 'Y'.
+01 WS-ITEM-VALID PIC X VALUE 'N'.
+
+01 WS-LINE-SUBTOTAL PIC 9(6)V99.
+01 WS-DISCOUNT-RATE PIC V999.
+01 WS-TAX-RATE PIC V999 VALUE .075.
+01 WS-SALES-TAX PIC 9(5)V99 VALUE 0.
+01 WS-ORDER-FINAL-TOTAL PIC 9(6)V99 VALUE 0.
+
+01 WS-INVOICE-DATE-DISPLAY PIC 9(2)/9(2)/9(4).
+01 WS-INVOICE-LINES.
+   05 WS-INVOICE-LINE OCCURS 50 TIMES.
+      10 WS-INV-ITEM-CODE PIC X(10).
+      10 WS-INV-QUANTITY  PIC 999.
+      10 WS-INV-PRICE     PIC 999V99.
+      10 WS-INV-TOTAL     PIC 9(6)V99.
+01 WS-INVOICE-IDX PIC 99.
+01 WS-MAX-LINE-ITEMS PIC 99 VALUE 50.
+
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-ORDER-STATUS==.
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-ITEM-STATUS==.
+
+01 WS-AUDIT-DATE PIC 9(8).
+01 WS-AUDIT-TIME PIC 9(8).
+COPY FILESTAT REPLACING ==:FS:== BY ==WS-AUDIT-STATUS==.
+
+PROCEDURE DIVISION.
+    PERFORM StartNewOrder
+
+    PERFORM UNTIL WS-MORE-ITEMS NOT = 'Y'
+        PERFORM EnterLineItem
+        IF WS-LINE-NUMBER >= WS-MAX-LINE-ITEMS
+            DISPLAY "Maximum of " WS-MAX-LINE-ITEMS
+                " line items reached for this order."
+            MOVE 'N' TO WS-MORE-ITEMS
+        ELSE
+            DISPLAY "Add another item? (Y/N): " WITH NO ADVANCING
+            ACCEPT WS-MORE-ITEMS
+        END-IF
+    END-PERFORM
+
+    PERFORM ComputeOrderTax
+    PERFORM PrintInvoice
+
+    CLOSE OrderMaster.
+    CLOSE ItemMaster.
+    CLOSE AuditLog.
+    STOP RUN.
+
+OpenAuditLog.
+    OPEN EXTEND AuditLog.
+    IF WS-AUDIT-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT AuditLog
+        CLOSE AuditLog
+        OPEN EXTEND AuditLog
+    END-IF
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "OrderingSystem: error opening audit log, status = "
+            WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+WriteAuditRecord.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-AUDIT-TIME FROM TIME.
+    STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AL-Timestamp.
+    MOVE "OrderingSys" TO AL-Program-Id.
+    MOVE "ORDER" TO AL-Action.
+    MOVE ITEM-CODE TO AL-Key-Field.
+    WRITE AuditLogRecord.
+    IF NOT WS-AUDIT-STATUS-OK
+        DISPLAY "OrderingSystem: error writing audit record, status = "
+            WS-AUDIT-STATUS
+    END-IF.
+
+ComputeOrderTax.
+    COMPUTE WS-SALES-TAX ROUNDED = WS-ORDER-GRAND-TOTAL * WS-TAX-RATE
+    COMPUTE WS-ORDER-FINAL-TOTAL ROUNDED =
+        WS-ORDER-GRAND-TOTAL + WS-SALES-TAX.
+
+PrintInvoice.
+    MOVE WS-ORDER-DATE (5:2) TO WS-INVOICE-DATE-DISPLAY (1:2)
+    MOVE WS-ORDER-DATE (7:2) TO WS-INVOICE-DATE-DISPLAY (4:2)
+    MOVE WS-ORDER-DATE (1:4) TO WS-INVOICE-DATE-DISPLAY (7:4)
+
+    DISPLAY " ".
+    DISPLAY "                    ACME MAIL ORDER COMPANY".
+    DISPLAY "                            INVOICE".
+    DISPLAY "------------------------------------------------------------".
+    DISPLAY "Order Number: " WS-ORDER-NUMBER
+        "     Date: " WS-INVOICE-DATE-DISPLAY.
+    DISPLAY "------------------------------------------------------------".
+    DISPLAY "Item Code      Quantity      Price       Line Total".
+    DISPLAY "------------------------------------------------------------".
+    PERFORM VARYING WS-INVOICE-IDX FROM 1 BY 1
+            UNTIL WS-INVOICE-IDX > WS-LINE-NUMBER
+        DISPLAY WS-INV-ITEM-CODE (WS-INVOICE-IDX) "     "
+            WS-INV-QUANTITY (WS-INVOICE-IDX) "        $"
+            WS-INV-PRICE (WS-INVOICE-IDX) "      $"
+            WS-INV-TOTAL (WS-INVOICE-IDX)
+    END-PERFORM.
+    DISPLAY "------------------------------------------------------------".
+    DISPLAY "Subtotal:                                       $"
+        WS-ORDER-GRAND-TOTAL.
+    DISPLAY "Sales Tax:                                       $"
+        WS-SALES-TAX.
+    DISPLAY "Order Total:                                     $"
+        WS-ORDER-FINAL-TOTAL.
+    DISPLAY "------------------------------------------------------------".
+    DISPLAY "                     Thank you for your order!".
+
+StartNewOrder.
+    ACCEPT WS-ORDER-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-ORDER-TIME FROM TIME
+    STRING WS-ORDER-DATE WS-ORDER-TIME DELIMITED BY SIZE
+        INTO WS-ORDER-NUMBER
+    OPEN EXTEND OrderMaster
+    IF WS-ORDER-STATUS-FILE-NOT-FOUND
+        OPEN OUTPUT OrderMaster
+        CLOSE OrderMaster
+        OPEN EXTEND OrderMaster
+    END-IF
+    IF NOT WS-ORDER-STATUS-OK
+        DISPLAY "OrderingSystem: error opening Order Master, status = "
+            WS-ORDER-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT ItemMaster
+    IF WS-ITEM-STATUS-FILE-NOT-FOUND
+        DISPLAY "Item Master file not found. Cannot process orders."
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    IF NOT WS-ITEM-STATUS-OK
+        DISPLAY "OrderingSystem: error opening Item Master, status = "
+            WS-ITEM-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM OpenAuditLog.
+
+EnterLineItem.
+    MOVE 'N' TO WS-ITEM-VALID
+    PERFORM UNTIL WS-ITEM-VALID = 'Y'
+        DISPLAY "Enter item code: " WITH NO ADVANCING
+        ACCEPT ITEM-CODE
+        MOVE ITEM-CODE TO IM-ItemCode
+        READ ItemMaster
+            INVALID KEY
+                DISPLAY "Unknown item code. Please try again."
+            NOT INVALID KEY
+                MOVE IM-Price TO PRICE
+                MOVE 'Y' TO WS-ITEM-VALID
+        END-READ
+    END-PERFORM
+
+    DISPLAY "Enter quantity: " WITH NO ADVANCING.
+    ACCEPT QUANTITY.
+
+    PERFORM ComputeLineTotal
+    ADD 1 TO WS-LINE-NUMBER.
+    ADD TOTAL-COST TO WS-ORDER-GRAND-TOTAL.
+
+    DISPLAY "Line " WS-LINE-NUMBER ": " ITEM-CODE
+        " qty " QUANTITY " @ $" PRICE " = $" TOTAL-COST.
+
+    MOVE ITEM-CODE  TO WS-INV-ITEM-CODE (WS-LINE-NUMBER)
+    MOVE QUANTITY   TO WS-INV-QUANTITY (WS-LINE-NUMBER)
+    MOVE PRICE      TO WS-INV-PRICE (WS-LINE-NUMBER)
+    MOVE TOTAL-COST TO WS-INV-TOTAL (WS-LINE-NUMBER)
+
+    PERFORM SaveOrderLineToMaster.
+
+ComputeLineTotal.
+    COMPUTE WS-LINE-SUBTOTAL = QUANTITY * PRICE
+    EVALUATE TRUE
+        WHEN QUANTITY >= 100
+            MOVE .10 TO WS-DISCOUNT-RATE
+        WHEN QUANTITY >= 50
+            MOVE .05 TO WS-DISCOUNT-RATE
+        WHEN QUANTITY >= 10
+            MOVE .02 TO WS-DISCOUNT-RATE
+        WHEN OTHER
+            MOVE 0 TO WS-DISCOUNT-RATE
+    END-EVALUATE
+    COMPUTE TOTAL-COST ROUNDED =
+        WS-LINE-SUBTOTAL - (WS-LINE-SUBTOTAL * WS-DISCOUNT-RATE).
+
+SaveOrderLineToMaster.
+    MOVE WS-ORDER-NUMBER TO OM-OrderNumber
+    MOVE WS-ORDER-DATE   TO OM-OrderDate
+    MOVE WS-LINE-NUMBER  TO OM-LineNumber
+    MOVE ITEM-CODE       TO OM-ItemCode
+    MOVE QUANTITY        TO OM-Quantity
+    MOVE PRICE           TO OM-Price
+    MOVE TOTAL-COST      TO OM-TotalCost
+    WRITE OrderRecord
+    IF NOT WS-ORDER-STATUS-OK
+        DISPLAY "OrderingSystem: error writing order line, status = "
+            WS-ORDER-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM WriteAuditRecord.
